@@ -1,44 +1,794 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. exercise1.
+      *----------------------------------------------------------*
+      *  PROGRAM   : EXERCISE1                                   *
+      *  AUTHOR    : J. SESTILO                                  *
+      *  INSTALLATION : UP LOS BANOS - CMSC 124                  *
+      *----------------------------------------------------------*
+      *  MODIFICATION HISTORY                                    *
+      *  DATE       INIT  DESCRIPTION                             *
+      *  ---------- ----  ------------------------------------   *
+      *  2026-07-28  JCS  OPTION 1 NOW LOADS FROM ARRAYIN FILE,   *
+      *                   ADDED ARRAYREC/ARRAYTAB COPYBOOKS.      *
+      *  2026-07-29  JCS  OPTION 3 WRITES DUPLICATE HITS TO THE   *
+      *                   EXCPRPT EXCEPTIONS REPORT.              *
+      *  2026-07-30  JCS  ADDED PER-SELECTION AUDIT TRAIL (AUDIT- *
+      *                   LOG) WRITTEN FROM PMENU.                *
+      *  2026-07-31  JCS  ADDED BATCHCTL-DRIVEN UNATTENDED MODE   *
+      *                   FOR THE OVERNIGHT RECONCILIATION RUN.   *
+      *  2026-08-01  JCS  ARRAY IS NOW A REAL OCCURS TABLE WITH A *
+      *                   FILL CHECKPOINT (CKPTFILE) FOR RESTART. *
+      *  2026-08-02  JCS  FILL ARRAY NOW REJECTS AND REPORTS NON- *
+      *                   NUMERIC/OUT-OF-RANGE INPUT VALUES.      *
+      *  2026-08-03  JCS  ADDED [7] SORT ARRAY TO THE PMENU       *
+      *                   LADDER (ASCENDING/DESCENDING).          *
+      *  2026-08-04  JCS  OPTION 4 NOW APPENDS A DATED RECORD TO  *
+      *                   THE CUMULATIVE ODDRPT TREND REPORT.     *
+      *  2026-08-05  JCS  OPTION 5 NOW SCANS THE WHOLE ARRAY IN   *
+      *                   ONE PASS WITH A PALINDROME SUMMARY.     *
+      *  2026-08-06  JCS  MENU LIMITS/EXIT VALUE MOVED TO THE     *
+      *                   SHARED MENCTL COPYBOOK FOR THE SUITE.   *
+      *----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERCISE1.
+       AUTHOR. J. SESTILO.
+       INSTALLATION. UP-LOS-BANOS-CMSC-124.
+       DATE-WRITTEN. 2026-06-01.
+       DATE-COMPILED.
 
-      ENVIRONMENT DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRAY-IN-FILE
+               ASSIGN TO "ARRAYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARRAYIN-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BATCH-CONTROL-FILE
+               ASSIGN TO "BATCHCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ODD-REPORT-FILE
+               ASSIGN TO "ODDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ODD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARRAY-IN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ARRAYREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CKPTREC.
+
+       FD  ODD-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ODDREC.
+
+       FD  EXCEPTION-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EXCPREC.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  BATCH-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY BCTLREC.
 
-      DATA DIVISION.
        WORKING-STORAGE SECTION.
-           77 EXITED PIC 9 VALUE 0.
-           77 CHOICE PIC 9.
-	
-      PROCEDURE DIVISION.
-       PERFORM PMENU UNTIL EXITED = 6.
-       STOP RUN.
-       PMENU.
-       DISPLAY " MENU ".
-       DISPLAY " [1] Fill Array ".
-       DISPLAY " [2] Print Array ".
-       DISPLAY " [3] Find the Duplicate ".
-       DISPLAY " [4] Largest Odd Number ".
-       DISPLAY " [5] Palindrome Checker ".
-       DISPLAY " [6] Exit ".
-       DISPLAY " Choice: " WITH NO ADVANCING.
-       ACCEPT CHOICE.
-       IF CHOICE = 1
-       ELSE
-           IF CHOICE = 2
+           77  EXITED                  PIC 9 VALUE 0.
+           77  CHOICE                  PIC 9.
+
+           77  WS-OPERATOR-ID          PIC X(08) VALUE SPACES.
+
+           77  WS-BATCH-MODE-SW        PIC X VALUE "N".
+               88  WS-BATCH-MODE                VALUE "Y".
+           77  WS-BATCH-EOF-SW         PIC X VALUE "N".
+               88  WS-BATCH-EOF                 VALUE "Y".
+
+           77  WS-ARRAYIN-STATUS       PIC XX VALUE "00".
+           77  WS-EXCP-STATUS          PIC XX VALUE "00".
+           77  WS-AUDIT-STATUS         PIC XX VALUE "00".
+           77  WS-BATCH-STATUS         PIC XX VALUE "00".
+           77  WS-CKPT-STATUS          PIC XX VALUE "00".
+           77  WS-ODD-STATUS           PIC XX VALUE "00".
+           77  WS-EOF-SW               PIC X VALUE "N".
+               88  WS-EOF                       VALUE "Y".
+           77  WS-VALID-SW             PIC X VALUE "Y".
+               88  WS-ELEMENT-VALID             VALUE "Y".
+               88  WS-ELEMENT-INVALID           VALUE "N".
+           77  WS-ODD-FOUND-SW         PIC X VALUE "N".
+               88  WS-ODD-FOUND                 VALUE "Y".
+           77  WS-FIRST-OCC-SW         PIC X VALUE "Y".
+               88  WS-FIRST-OCCURRENCE          VALUE "Y".
+           77  WS-DUP-FOUND-SW         PIC X VALUE "N".
+               88  WS-DUP-FOUND                 VALUE "Y".
+           77  WS-SORT-SWAPPED-SW      PIC X VALUE "N".
+               88  WS-SORT-SWAPPED              VALUE "Y".
+           77  WS-SORT-DIRECTION       PIC X VALUE "A".
+               88  WS-SORT-ASCENDING            VALUE "A".
+               88  WS-SORT-DESCENDING           VALUE "D".
+
+           77  WS-ACCT-NO-NUM          PIC 9(06) VALUE ZERO.
+           77  WS-DUP-COUNT            PIC 9(05) COMP VALUE ZERO.
+           77  WS-REPLAY-COUNT         PIC 9(05) COMP VALUE ZERO.
+           77  WS-LARGEST-ODD          PIC 9(06) VALUE ZERO.
+           77  WS-TEMP-REMAINDER       PIC 9 COMP VALUE ZERO.
+           77  WS-CKPT-REMAINDER       PIC 9(05) COMP VALUE ZERO.
+           77  WS-CKPT-QUOTIENT        PIC 9(05) COMP VALUE ZERO.
+           77  WS-ODD-QUOTIENT         PIC 9(06) COMP VALUE ZERO.
+
+           77  WS-SORT-OUTER           PIC 9(05) COMP VALUE ZERO.
+           77  WS-SORT-INNER           PIC 9(05) COMP VALUE ZERO.
+           77  WS-SORT-LIMIT           PIC 9(05) COMP VALUE ZERO.
+           77  WS-SORT-TEMP            PIC 9(06) VALUE ZERO.
+
+           77  WS-PAL-COUNT            PIC 9(05) COMP VALUE ZERO.
+           77  WS-PAL-LEN              PIC 9(02) COMP VALUE 6.
+           77  WS-PAL-POS              PIC 9(02) COMP VALUE ZERO.
+           77  WS-PAL-REVPOS           PIC 9(02) COMP VALUE ZERO.
+           01  WS-PAL-WORK.
+               05  WS-PAL-SOURCE       PIC X(06).
+               05  WS-PAL-REVERSED     PIC X(06).
+
+           77  ARRAY-IDX               PIC 9(05) COMP VALUE ZERO.
+           77  ARRAY-IDX2              PIC 9(05) COMP VALUE ZERO.
+
+           COPY ARRAYTAB.
+           COPY MENUCTL.
+           COPY EXCPFMT.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PMENU THRU 2000-EXIT
+               UNTIL EXITED = MC-EXIT-VALUE.
+           IF WS-BATCH-MODE
+               CLOSE BATCH-CONTROL-FILE
+           END-IF.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE                                         *
+      *  DECIDES INTERACTIVE VS. UNATTENDED BATCH MODE BY         *
+      *  TRYING TO OPEN THE BATCHCTL CONTROL FILE, AND STAMPS     *
+      *  THIS RUN'S START TIME AS THE ARRAY'S BATCH IDENTIFIER -  *
+      *  THE RUN DATE IS ALREADY CARRIED SEPARATELY ON EVERY      *
+      *  ODDRPT LINE, SO THE BATCH ID NEEDS TO CARRY SOMETHING    *
+      *  ELSE TO TELL ONE RUN'S LOAD EVENT APART FROM ANOTHER'S   *
+      *  ON THE SAME DAY.                                         *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT ARRAY-BATCH-ID FROM TIME.
+           OPEN INPUT BATCH-CONTROL-FILE.
+           IF WS-BATCH-STATUS = "00"
+               MOVE "Y" TO WS-BATCH-MODE-SW
+               DISPLAY " BATCH MODE - DRIVEN FROM BATCHCTL "
            ELSE
-               IF CHOICE = 3
+               MOVE "N" TO WS-BATCH-MODE-SW
+               DISPLAY " Operator ID: " WITH NO ADVANCING
+               ACCEPT WS-OPERATOR-ID
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-PMENU                                              *
+      *  DISPLAYS THE MENU, OBTAINS THE CHOICE (CONSOLE OR        *
+      *  BATCHCTL), LOGS IT TO THE AUDIT TRAIL, AND DISPATCHES    *
+      *  TO THE PARAGRAPH FOR THAT OPTION.                        *
+      *----------------------------------------------------------*
+       2000-PMENU.
+           DISPLAY MC-LINE-01.
+           DISPLAY MC-LINE-02.
+           DISPLAY MC-LINE-03.
+           DISPLAY MC-LINE-04.
+           DISPLAY MC-LINE-05.
+           DISPLAY MC-LINE-06.
+           DISPLAY MC-LINE-07.
+           DISPLAY MC-LINE-08.
+           IF WS-BATCH-MODE
+               PERFORM 2100-READ-BATCH-CONTROL THRU 2100-EXIT
+               IF WS-BATCH-EOF
+                   MOVE MC-EXIT-VALUE TO CHOICE
+                   MOVE MC-EXIT-VALUE TO EXITED
+                   DISPLAY " END OF BATCHCTL - BYE! "
+                   GO TO 2000-EXIT
+               END-IF
+               MOVE BC-CHOICE TO CHOICE
+               MOVE BC-OPERATOR-ID TO WS-OPERATOR-ID
+           ELSE
+               DISPLAY " Choice: " WITH NO ADVANCING
+               ACCEPT CHOICE
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+           IF CHOICE = 1
+               PERFORM 3000-FILL-ARRAY THRU 3000-EXIT
+           ELSE
+               IF CHOICE = 2
+                   PERFORM 4000-PRINT-ARRAY THRU 4000-EXIT
                ELSE
-                   IF CHOICE = 4
+                   IF CHOICE = 3
+                       PERFORM 5000-FIND-DUPLICATE THRU 5000-EXIT
                    ELSE
-                       IF CHOICE = 5
+                       IF CHOICE = 4
+                           PERFORM 6000-LARGEST-ODD THRU 6000-EXIT
                        ELSE
-                           IF CHOICE = 6
-                               DISPLAY " Bye! "
-                               MOVE 6 TO EXITED
+                           IF CHOICE = 5
+                               PERFORM 7000-PALINDROME-CHECK
+                                   THRU 7000-EXIT
                            ELSE
-                               DISPLAY " Invalid Choice. Try again! ".
+                               IF CHOICE = MC-EXIT-VALUE
+                                   DISPLAY " Bye! "
+                                   MOVE MC-EXIT-VALUE TO EXITED
+                               ELSE
+                                   IF CHOICE = 7
+                                       PERFORM 7500-SORT-ARRAY
+                                           THRU 7500-EXIT
+                                   ELSE
+                                       DISPLAY
+                                    " Invalid Choice. Enter "
+                                       MC-CHOICE-LOW " THRU "
+                                       MC-CHOICE-HIGH "."
+                                   END-IF
+                               END-IF
                            END-IF
                        END-IF
                    END-IF
                END-IF
-           END-IF
-       END-IF.
\ No newline at end of file
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2100-READ-BATCH-CONTROL                                 *
+      *  READS THE NEXT CHOICE/PARAMETER CARD FROM BATCHCTL.      *
+      *----------------------------------------------------------*
+       2100-READ-BATCH-CONTROL.
+           READ BATCH-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO WS-BATCH-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-FILL-ARRAY  (OPTION 1)                             *
+      *  LOADS ACCOUNT NUMBERS FROM ARRAYIN INTO THE ARRAY TABLE, *
+      *  RESUMING FROM THE LAST CHECKPOINT IF ONE EXISTS.         *
+      *----------------------------------------------------------*
+       3000-FILL-ARRAY.
+           MOVE "N" TO WS-EOF-SW.
+           MOVE ZERO TO ARRAY-REJECT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   IF CKPT-SOURCE-FILE = ARRAY-SOURCE-FILE
+                       MOVE CKPT-COUNT TO ARRAY-COUNT
+                       IF ARRAY-COUNT > ZERO
+                           DISPLAY
+                           " RESUMING FROM CHECKPOINT AT ELEMENT "
+                               ARRAY-COUNT
+                       END-IF
+                   ELSE
+                       DISPLAY
+                       " CHECKPOINT IS FOR A DIFFERENT SOURCE FILE -"
+                       DISPLAY " IGNORING IT AND STARTING FROM ZERO "
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN INPUT ARRAY-IN-FILE.
+           IF WS-ARRAYIN-STATUS NOT = "00"
+               DISPLAY " UNABLE TO OPEN ARRAYIN - STATUS "
+                   WS-ARRAYIN-STATUS
+               GO TO 3000-EXIT
+           END-IF.
+           IF ARRAY-COUNT > ZERO
+               PERFORM 3100-SKIP-LOADED-RECORDS THRU 3100-EXIT
+           END-IF.
+           PERFORM 3200-READ-ARRAY-RECORD THRU 3200-EXIT.
+           PERFORM 3300-LOAD-ARRAY-ELEMENT THRU 3300-EXIT
+               UNTIL WS-EOF OR ARRAY-COUNT = ARRAY-MAX-ENTRIES.
+           CLOSE ARRAY-IN-FILE.
+           IF WS-EOF
+               PERFORM 3600-CLEAR-CHECKPOINT THRU 3600-EXIT
+           ELSE
+               PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+           END-IF.
+           DISPLAY " LOADED " ARRAY-COUNT " ELEMENTS, REJECTED "
+               ARRAY-REJECT-COUNT " VALUES ".
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3100-SKIP-LOADED-RECORDS                                *
+      *  ON A RESTART, REPLAYS THE RECORDS ALREADY LOADED BEFORE  *
+      *  THE LAST CHECKPOINT BACK INTO THE ARRAY TABLE - THE      *
+      *  TABLE ITSELF LIVES ONLY IN WORKING-STORAGE AND DOES NOT  *
+      *  SURVIVE ACROSS RUNS, SO THE CHECKPOINTED POSITIONS MUST  *
+      *  BE REBUILT FROM ARRAYIN, NOT MERELY READ PAST.           *
+      *  WS-REPLAY-COUNT MIRRORS ARRAY-COUNT'S OWN SEMANTICS - IT *
+      *  COUNTS ONLY VALID ELEMENTS REPLAYED, THE SAME AS         *
+      *  3300-LOAD-ARRAY-ELEMENT COUNTS ONLY VALID ELEMENTS       *
+      *  LOADED - SO A RECORD REJECTED BEFORE THE CHECKPOINT DOES *
+      *  NOT CONSUME A TABLE SLOT OR THROW OFF THE REPLAY COUNT.  *
+      *----------------------------------------------------------*
+       3100-SKIP-LOADED-RECORDS.
+           MOVE ZERO TO WS-REPLAY-COUNT.
+           PERFORM 3110-REPLAY-ONE-RECORD THRU 3110-EXIT
+               UNTIL WS-REPLAY-COUNT = ARRAY-COUNT OR WS-EOF.
+       3100-EXIT.
+           EXIT.
+
+       3110-REPLAY-ONE-RECORD.
+           READ ARRAY-IN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+           IF NOT WS-EOF
+               PERFORM 3400-VALIDATE-ELEMENT THRU 3400-EXIT
+               IF WS-ELEMENT-VALID
+                   ADD 1 TO WS-REPLAY-COUNT
+                   MOVE WS-ACCT-NO-NUM TO ARRAY-ACCT-NO(WS-REPLAY-COUNT)
+               ELSE
+                   ADD 1 TO ARRAY-REJECT-COUNT
+               END-IF
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3200-READ-ARRAY-RECORD                                  *
+      *----------------------------------------------------------*
+       3200-READ-ARRAY-RECORD.
+           READ ARRAY-IN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3300-LOAD-ARRAY-ELEMENT                                 *
+      *  VALIDATES ONE INPUT RECORD, LOADS IT IF GOOD, WRITES A   *
+      *  CHECKPOINT EVERY ARRAY-CKPT-INTERVAL ELEMENTS, THEN      *
+      *  READS THE NEXT RECORD.                                   *
+      *----------------------------------------------------------*
+       3300-LOAD-ARRAY-ELEMENT.
+           PERFORM 3400-VALIDATE-ELEMENT THRU 3400-EXIT.
+           IF WS-ELEMENT-VALID
+               ADD 1 TO ARRAY-COUNT
+               MOVE WS-ACCT-NO-NUM TO ARRAY-ACCT-NO(ARRAY-COUNT)
+               DIVIDE ARRAY-COUNT BY ARRAY-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = ZERO
+                   PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+               END-IF
+           ELSE
+               ADD 1 TO ARRAY-REJECT-COUNT
+           END-IF.
+           PERFORM 3200-READ-ARRAY-RECORD THRU 3200-EXIT.
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3400-VALIDATE-ELEMENT                                   *
+      *  REJECTS AND REPORTS NON-NUMERIC OR OUT-OF-RANGE INPUT.   *
+      *----------------------------------------------------------*
+       3400-VALIDATE-ELEMENT.
+           MOVE "Y" TO WS-VALID-SW.
+           IF AI-ACCT-NO-X IS NOT NUMERIC
+               MOVE "N" TO WS-VALID-SW
+               DISPLAY " REJECTED - NON-NUMERIC VALUE: "
+                   AI-ACCT-NO-X
+               GO TO 3400-EXIT
+           END-IF.
+           MOVE AI-ACCT-NO-X TO WS-ACCT-NO-NUM.
+           IF WS-ACCT-NO-NUM < ARRAY-ACCT-LOW
+                   OR WS-ACCT-NO-NUM > ARRAY-ACCT-HIGH
+               MOVE "N" TO WS-VALID-SW
+               DISPLAY " REJECTED - OUT OF RANGE: " WS-ACCT-NO-NUM
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3500-WRITE-CHECKPOINT                                   *
+      *----------------------------------------------------------*
+       3500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY " UNABLE TO OPEN CKPTFILE - STATUS "
+                   WS-CKPT-STATUS
+               GO TO 3500-EXIT
+           END-IF.
+           MOVE ARRAY-COUNT TO CKPT-COUNT.
+           MOVE ARRAY-SOURCE-FILE TO CKPT-SOURCE-FILE.
+           ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT CKPT-RUN-TIME FROM TIME.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       3500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3600-CLEAR-CHECKPOINT                                   *
+      *  WRITES A ZERO-COUNT SENTINEL OVER CKPTFILE ONCE A FILL   *
+      *  RUNS ALL THE WAY TO THE REAL END OF ARRAYIN, SO A STALE  *
+      *  CHECKPOINT FROM A COMPLETED RUN CAN NEVER BE MISTAKEN    *
+      *  FOR AN INTERRUPTED ONE ON THE NEXT DAY'S RELOAD.         *
+      *----------------------------------------------------------*
+       3600-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY " UNABLE TO OPEN CKPTFILE - STATUS "
+                   WS-CKPT-STATUS
+               GO TO 3600-EXIT
+           END-IF.
+           MOVE ZERO TO CKPT-COUNT.
+           MOVE ARRAY-SOURCE-FILE TO CKPT-SOURCE-FILE.
+           ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT CKPT-RUN-TIME FROM TIME.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       3600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  4000-PRINT-ARRAY  (OPTION 2)                            *
+      *----------------------------------------------------------*
+       4000-PRINT-ARRAY.
+           IF ARRAY-COUNT = ZERO
+               DISPLAY " ARRAY IS EMPTY - USE OPTION 1 FIRST "
+               GO TO 4000-EXIT
+           END-IF.
+           PERFORM 4100-PRINT-ONE-ELEMENT THRU 4100-EXIT
+               VARYING ARRAY-IDX FROM 1 BY 1
+               UNTIL ARRAY-IDX > ARRAY-COUNT.
+       4000-EXIT.
+           EXIT.
+
+       4100-PRINT-ONE-ELEMENT.
+           DISPLAY " " ARRAY-IDX "  " ARRAY-ACCT-NO(ARRAY-IDX).
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5000-FIND-DUPLICATE  (OPTION 3)                         *
+      *  COMPARES EVERY PAIR OF ARRAY ENTRIES AND WRITES EACH     *
+      *  DUPLICATE ACCOUNT NUMBER FOUND TO THE EXCPRPT EXCEPTIONS *
+      *  REPORT, WITH A HEADER AND A TRAILING COUNT.              *
+      *----------------------------------------------------------*
+       5000-FIND-DUPLICATE.
+           IF ARRAY-COUNT = ZERO
+               DISPLAY " ARRAY IS EMPTY - USE OPTION 1 FIRST "
+               GO TO 5000-EXIT
+           END-IF.
+           MOVE ZERO TO WS-DUP-COUNT.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY " UNABLE TO OPEN EXCPRPT - STATUS "
+                   WS-EXCP-STATUS
+               GO TO 5000-EXIT
+           END-IF.
+           PERFORM 5100-WRITE-EXCP-HEADER THRU 5100-EXIT.
+           PERFORM 5200-COMPARE-OUTER THRU 5200-EXIT
+               VARYING ARRAY-IDX FROM 1 BY 1
+               UNTIL ARRAY-IDX > ARRAY-COUNT.
+           PERFORM 5400-WRITE-EXCP-TRAILER THRU 5400-EXIT.
+           CLOSE EXCEPTION-REPORT-FILE.
+           DISPLAY " DUPLICATE CHECK COMPLETE - SEE EXCPRPT ".
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5100-WRITE-EXCP-HEADER                                  *
+      *----------------------------------------------------------*
+       5100-WRITE-EXCP-HEADER.
+           MOVE SPACES TO ER-HEADER-LINE.
+           MOVE "DUPLICATE EXCEPTIONS" TO ER-HDR-LABEL.
+           ACCEPT ER-HDR-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE "SOURCE: " TO ER-HDR-SOURCE-LBL.
+           MOVE ARRAY-SOURCE-FILE TO ER-HDR-SOURCE-FILE.
+           MOVE ER-HEADER-LINE TO ER-LINE.
+           WRITE EXCEPTION-REPORT-RECORD.
+       5100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5200-COMPARE-OUTER                                      *
+      *  EACH DUPLICATED VALUE IS REPORTED ONCE, AT ITS FIRST     *
+      *  OCCURRENCE IN THE ARRAY - 5210 RULES OUT ANY SUBSCRIPT   *
+      *  THAT IS NOT THE FIRST OCCURRENCE OF ITS VALUE, AND 5300  *
+      *  THEN LOOKS ONLY FOR WHETHER A LATER DUPLICATE EXISTS,    *
+      *  NOT HOW MANY - SO A VALUE APPEARING THREE TIMES STILL    *
+      *  PRODUCES ONE LINE AND ONE COUNT, NOT ONE PER PAIR.       *
+      *----------------------------------------------------------*
+       5200-COMPARE-OUTER.
+           MOVE "Y" TO WS-FIRST-OCC-SW.
+           PERFORM 5210-CHECK-EARLIER THRU 5210-EXIT
+               VARYING ARRAY-IDX2 FROM 1 BY 1
+               UNTIL ARRAY-IDX2 >= ARRAY-IDX.
+           IF WS-FIRST-OCCURRENCE
+               MOVE "N" TO WS-DUP-FOUND-SW
+               PERFORM 5300-COMPARE-INNER THRU 5300-EXIT
+                   VARYING ARRAY-IDX2 FROM 1 BY 1
+                   UNTIL ARRAY-IDX2 > ARRAY-COUNT
+               IF WS-DUP-FOUND
+                   PERFORM 5350-WRITE-DUP-LINE THRU 5350-EXIT
+               END-IF
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5210-CHECK-EARLIER                                      *
+      *  TURNS OFF WS-FIRST-OCC-SW IF AN EARLIER SUBSCRIPT HOLDS  *
+      *  THE SAME VALUE AS ARRAY-IDX.                             *
+      *----------------------------------------------------------*
+       5210-CHECK-EARLIER.
+           IF ARRAY-ACCT-NO(ARRAY-IDX2) = ARRAY-ACCT-NO(ARRAY-IDX)
+               MOVE "N" TO WS-FIRST-OCC-SW
+           END-IF.
+       5210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5300-COMPARE-INNER                                      *
+      *  TURNS ON WS-DUP-FOUND-SW IF A LATER SUBSCRIPT HOLDS THE  *
+      *  SAME VALUE AS ARRAY-IDX.                                 *
+      *----------------------------------------------------------*
+       5300-COMPARE-INNER.
+           IF ARRAY-IDX2 > ARRAY-IDX
+                   AND ARRAY-ACCT-NO(ARRAY-IDX2) =
+                       ARRAY-ACCT-NO(ARRAY-IDX)
+               MOVE "Y" TO WS-DUP-FOUND-SW
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5350-WRITE-DUP-LINE                                      *
+      *----------------------------------------------------------*
+       5350-WRITE-DUP-LINE.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE SPACES TO ER-HEADER-LINE.
+           MOVE "DUPLICATE: " TO ER-DTL-LABEL.
+           MOVE ARRAY-ACCT-NO(ARRAY-IDX) TO ER-DTL-VALUE.
+           MOVE ER-DETAIL-LINE TO ER-LINE.
+           WRITE EXCEPTION-REPORT-RECORD.
+       5350-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5400-WRITE-EXCP-TRAILER                                 *
+      *----------------------------------------------------------*
+       5400-WRITE-EXCP-TRAILER.
+           MOVE SPACES TO ER-HEADER-LINE.
+           MOVE "TOTAL DUPLICATES: " TO ER-TRL-LABEL.
+           MOVE WS-DUP-COUNT TO ER-TRL-COUNT.
+           MOVE ER-TRAILER-LINE TO ER-LINE.
+           WRITE EXCEPTION-REPORT-RECORD.
+       5400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  6000-LARGEST-ODD  (OPTION 4)                            *
+      *  FINDS THE LARGEST ODD NUMBER IN THE ARRAY AND APPENDS A  *
+      *  DATED RECORD TO THE CUMULATIVE ODDRPT TREND REPORT.      *
+      *----------------------------------------------------------*
+       6000-LARGEST-ODD.
+           IF ARRAY-COUNT = ZERO
+               DISPLAY " ARRAY IS EMPTY - USE OPTION 1 FIRST "
+               GO TO 6000-EXIT
+           END-IF.
+           MOVE ZERO TO WS-LARGEST-ODD.
+           MOVE "N" TO WS-ODD-FOUND-SW.
+           PERFORM 6100-CHECK-ODD-ELEMENT THRU 6100-EXIT
+               VARYING ARRAY-IDX FROM 1 BY 1
+               UNTIL ARRAY-IDX > ARRAY-COUNT.
+           IF WS-ODD-FOUND
+               PERFORM 6200-WRITE-ODD-REPORT THRU 6200-EXIT
+               DISPLAY " LARGEST ODD NUMBER: " WS-LARGEST-ODD
+           ELSE
+               DISPLAY " NO ODD NUMBERS FOUND IN ARRAY "
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  6100-CHECK-ODD-ELEMENT                                  *
+      *----------------------------------------------------------*
+       6100-CHECK-ODD-ELEMENT.
+           DIVIDE ARRAY-ACCT-NO(ARRAY-IDX) BY 2
+               GIVING WS-ODD-QUOTIENT REMAINDER WS-TEMP-REMAINDER.
+           IF WS-TEMP-REMAINDER = 1
+               IF ARRAY-ACCT-NO(ARRAY-IDX) > WS-LARGEST-ODD
+                   MOVE ARRAY-ACCT-NO(ARRAY-IDX) TO WS-LARGEST-ODD
+               END-IF
+               MOVE "Y" TO WS-ODD-FOUND-SW
+           END-IF.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  6200-WRITE-ODD-REPORT                                   *
+      *----------------------------------------------------------*
+       6200-WRITE-ODD-REPORT.
+           MOVE SPACES TO ODD-REPORT-RECORD.
+           ACCEPT OR-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE ARRAY-BATCH-ID TO OR-BATCH-ID.
+           MOVE WS-LARGEST-ODD TO OR-LARGEST-ODD.
+           OPEN EXTEND ODD-REPORT-FILE.
+           IF WS-ODD-STATUS = "35"
+               OPEN OUTPUT ODD-REPORT-FILE
+           END-IF.
+           IF WS-ODD-STATUS NOT = "00"
+               DISPLAY " UNABLE TO OPEN ODDRPT - STATUS "
+                   WS-ODD-STATUS
+               GO TO 6200-EXIT
+           END-IF.
+           WRITE ODD-REPORT-RECORD.
+           CLOSE ODD-REPORT-FILE.
+       6200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  7000-PALINDROME-CHECK  (OPTION 5)                       *
+      *  SCANS THE WHOLE ARRAY LOADED BY OPTION 1 IN ONE PASS AND *
+      *  REPORTS HOW MANY OF THE ENTRIES ARE PALINDROMES.         *
+      *----------------------------------------------------------*
+       7000-PALINDROME-CHECK.
+           IF ARRAY-COUNT = ZERO
+               DISPLAY " ARRAY IS EMPTY - USE OPTION 1 FIRST "
+               GO TO 7000-EXIT
+           END-IF.
+           MOVE ZERO TO WS-PAL-COUNT.
+           PERFORM 7100-CHECK-ONE-ELEMENT THRU 7100-EXIT
+               VARYING ARRAY-IDX FROM 1 BY 1
+               UNTIL ARRAY-IDX > ARRAY-COUNT.
+           DISPLAY " PALINDROME CHECK COMPLETE - " WS-PAL-COUNT
+               " OF " ARRAY-COUNT " ARE PALINDROMES ".
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  7100-CHECK-ONE-ELEMENT                                  *
+      *----------------------------------------------------------*
+       7100-CHECK-ONE-ELEMENT.
+           MOVE ARRAY-ACCT-NO(ARRAY-IDX) TO WS-PAL-SOURCE.
+           PERFORM 7200-REVERSE-SOURCE THRU 7200-EXIT.
+           IF WS-PAL-SOURCE = WS-PAL-REVERSED
+               ADD 1 TO WS-PAL-COUNT
+               DISPLAY " " ARRAY-ACCT-NO(ARRAY-IDX)
+                   " IS A PALINDROME "
+           END-IF.
+       7100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  7200-REVERSE-SOURCE                                     *
+      *  BUILDS WS-PAL-REVERSED ONE CHARACTER AT A TIME, USING    *
+      *  REFERENCE MODIFICATION RATHER THAN AN INTRINSIC FUNCTION.*
+      *----------------------------------------------------------*
+       7200-REVERSE-SOURCE.
+           PERFORM 7300-REVERSE-ONE-CHAR THRU 7300-EXIT
+               VARYING WS-PAL-POS FROM 1 BY 1
+               UNTIL WS-PAL-POS > WS-PAL-LEN.
+       7200-EXIT.
+           EXIT.
+
+       7300-REVERSE-ONE-CHAR.
+           COMPUTE WS-PAL-REVPOS = WS-PAL-LEN - WS-PAL-POS + 1.
+           MOVE WS-PAL-SOURCE(WS-PAL-REVPOS:1)
+               TO WS-PAL-REVERSED(WS-PAL-POS:1).
+       7300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  7500-SORT-ARRAY  (OPTION 7)                             *
+      *  SORTS THE LOADED ARRAY ASCENDING OR DESCENDING USING A   *
+      *  BUBBLE SORT, DRIVEN BY AN OPERATOR OR BATCHCTL PROMPT.   *
+      *----------------------------------------------------------*
+       7500-SORT-ARRAY.
+           IF ARRAY-COUNT = ZERO
+               DISPLAY " ARRAY IS EMPTY - USE OPTION 1 FIRST "
+               GO TO 7500-EXIT
+           END-IF.
+           IF WS-BATCH-MODE
+               MOVE BC-PARM-1 TO WS-SORT-DIRECTION
+           ELSE
+               DISPLAY " Direction (A=Ascending, D=Descending): "
+                   WITH NO ADVANCING
+               ACCEPT WS-SORT-DIRECTION
+           END-IF.
+           IF NOT WS-SORT-ASCENDING AND NOT WS-SORT-DESCENDING
+               MOVE "A" TO WS-SORT-DIRECTION
+           END-IF.
+           MOVE "Y" TO WS-SORT-SWAPPED-SW.
+           PERFORM 7600-SORT-PASS THRU 7600-EXIT
+               VARYING WS-SORT-OUTER FROM 1 BY 1
+               UNTIL WS-SORT-OUTER > ARRAY-COUNT - 1
+                   OR NOT WS-SORT-SWAPPED.
+           DISPLAY " ARRAY SORTED ".
+       7500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  7600-SORT-PASS                                          *
+      *----------------------------------------------------------*
+       7600-SORT-PASS.
+           MOVE "N" TO WS-SORT-SWAPPED-SW.
+           COMPUTE WS-SORT-LIMIT = ARRAY-COUNT - WS-SORT-OUTER.
+           PERFORM 7700-SORT-COMPARE THRU 7700-EXIT
+               VARYING WS-SORT-INNER FROM 1 BY 1
+               UNTIL WS-SORT-INNER > WS-SORT-LIMIT.
+       7600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  7700-SORT-COMPARE                                       *
+      *  SWAPS A NEIGHBORING PAIR WHEN THEY ARE OUT OF ORDER FOR  *
+      *  THE REQUESTED DIRECTION.                                 *
+      *----------------------------------------------------------*
+       7700-SORT-COMPARE.
+           IF (WS-SORT-ASCENDING AND
+                   ARRAY-ACCT-NO(WS-SORT-INNER) >
+                   ARRAY-ACCT-NO(WS-SORT-INNER + 1))
+               OR (WS-SORT-DESCENDING AND
+                   ARRAY-ACCT-NO(WS-SORT-INNER) <
+                   ARRAY-ACCT-NO(WS-SORT-INNER + 1))
+               MOVE ARRAY-ACCT-NO(WS-SORT-INNER) TO WS-SORT-TEMP
+               MOVE ARRAY-ACCT-NO(WS-SORT-INNER + 1)
+                   TO ARRAY-ACCT-NO(WS-SORT-INNER)
+               MOVE WS-SORT-TEMP TO ARRAY-ACCT-NO(WS-SORT-INNER + 1)
+               MOVE "Y" TO WS-SORT-SWAPPED-SW
+           END-IF.
+       7700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  8000-WRITE-AUDIT                                        *
+      *  APPENDS ONE RECORD TO AUDITLOG FOR EVERY MENU SELECTION. *
+      *----------------------------------------------------------*
+       8000-WRITE-AUDIT.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY " UNABLE TO OPEN AUDITLOG - STATUS "
+                   WS-AUDIT-STATUS
+               GO TO 8000-EXIT
+           END-IF.
+           ACCEPT AUD-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIMESTAMP-TIME FROM TIME.
+           MOVE CHOICE TO AUD-CHOICE.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+       8000-EXIT.
+           EXIT.
