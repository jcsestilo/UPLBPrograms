@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *  ODDREC.CPY                                              *
+      *  FD RECORD FOR THE CUMULATIVE LARGEST-ODD-NUMBER REPORT  *
+      *  (ODDRPT). ONE LINE IS APPENDED EACH TIME OPTION 4 RUNS  *
+      *  SO MANAGEMENT CAN TREND THE VALUE WEEK OVER WEEK.       *
+      *----------------------------------------------------------*
+      *  NOTE: FILLER IS BLANKED BY AN EXPLICIT MOVE SPACES IN       *
+      *  6200-WRITE-ODD-REPORT BEFORE EACH WRITE - A VALUE CLAUSE   *
+      *  ON AN FD RECORD IS NOT HONORED AGAIN AFTER THE FIRST WRITE.*
+       01  ODD-REPORT-RECORD.
+           05  OR-RUN-DATE             PIC 9(08).
+           05  FILLER                  PIC X(02).
+           05  OR-BATCH-ID             PIC X(08).
+           05  FILLER                  PIC X(02).
+           05  OR-LARGEST-ODD          PIC 9(06).
+           05  FILLER                  PIC X(54).
