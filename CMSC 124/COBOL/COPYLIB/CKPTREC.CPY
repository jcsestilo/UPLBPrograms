@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  CKPTREC.CPY                                             *
+      *  FD RECORD FOR THE ARRAY-FILL RESTART CHECKPOINT          *
+      *  (CKPTFILE). WRITTEN EVERY ARRAY-CKPT-INTERVAL ELEMENTS   *
+      *  SO A FAILED OR INTERRUPTED FILL CAN BE RESUMED.          *
+      *----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNT              PIC 9(05).
+           05  CKPT-SOURCE-FILE        PIC X(08).
+           05  CKPT-RUN-DATE           PIC 9(08).
+           05  CKPT-RUN-TIME           PIC 9(08).
