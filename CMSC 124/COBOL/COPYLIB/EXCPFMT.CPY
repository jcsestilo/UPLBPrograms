@@ -0,0 +1,28 @@
+      *----------------------------------------------------------*
+      *  EXCPFMT.CPY                                             *
+      *  WORKING-STORAGE PRINT LINES FOR THE EXCEPTIONS REPORT.  *
+      *  HEADER/DETAIL/TRAILER ARE ALTERNATE VIEWS OF THE SAME   *
+      *  80-BYTE PRINT LINE VIA REDEFINES.                       *
+      *  NOTE: A VALUE CLAUSE ON A REDEFINING ITEM IS NOT HONORED*
+      *  AT RUN TIME, SO EACH PARAGRAPH THAT BUILDS A LINE MOVES *
+      *  SPACES TO ER-HEADER-LINE FIRST, THEN MOVES IN ITS OWN   *
+      *  LABEL AND DATA, BEFORE WRITING.                          *
+      *----------------------------------------------------------*
+       01  ER-HEADER-LINE.
+           05  ER-HDR-LABEL            PIC X(20).
+           05  FILLER                  PIC X(02).
+           05  ER-HDR-RUN-DATE         PIC 9(08).
+           05  FILLER                  PIC X(02).
+           05  ER-HDR-SOURCE-LBL       PIC X(08).
+           05  ER-HDR-SOURCE-FILE      PIC X(08).
+           05  FILLER                  PIC X(32).
+
+       01  ER-DETAIL-LINE REDEFINES ER-HEADER-LINE.
+           05  ER-DTL-LABEL            PIC X(12).
+           05  ER-DTL-VALUE            PIC 9(06).
+           05  FILLER                  PIC X(62).
+
+       01  ER-TRAILER-LINE REDEFINES ER-HEADER-LINE.
+           05  ER-TRL-LABEL            PIC X(20).
+           05  ER-TRL-COUNT            PIC 9(05).
+           05  FILLER                  PIC X(55).
