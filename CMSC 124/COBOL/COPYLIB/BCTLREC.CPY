@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      *  BCTLREC.CPY                                             *
+      *  BATCH CONTROL RECORD - ONE PER MENU SELECTION TO BE      *
+      *  DRIVEN UNATTENDED UNDER JCL INSTEAD OF FROM A CONSOLE.   *
+      *----------------------------------------------------------*
+       01  BATCH-CONTROL-RECORD.
+           05  BC-CHOICE               PIC 9.
+           05  BC-OPERATOR-ID          PIC X(08).
+           05  BC-PARM-1               PIC X(10).
