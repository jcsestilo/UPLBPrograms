@@ -0,0 +1,29 @@
+      *----------------------------------------------------------*
+      *  MENUCTL.CPY                                             *
+      *  SHARED MENU CONSTANTS AND MENU TEXT FOR THE CMSC 124     *
+      *  UTILITY SUITE - THE EXIT SENTINEL, THE VALID CHOICE      *
+      *  RANGE, AND THE MENU LINES THEMSELVES, SO EVERY PROGRAM   *
+      *  IN THE SUITE SHARES ONE DEFINITION.                      *
+      *----------------------------------------------------------*
+       01  MC-CONSTANTS.
+           05  MC-EXIT-VALUE           PIC 9 VALUE 6.
+           05  MC-CHOICE-LOW           PIC 9 VALUE 1.
+           05  MC-CHOICE-HIGH          PIC 9 VALUE 7.
+
+       01  MC-MENU-TEXT.
+           05  MC-LINE-01              PIC X(30)
+               VALUE " MENU ".
+           05  MC-LINE-02              PIC X(30)
+               VALUE " [1] Fill Array ".
+           05  MC-LINE-03              PIC X(30)
+               VALUE " [2] Print Array ".
+           05  MC-LINE-04              PIC X(30)
+               VALUE " [3] Find the Duplicate ".
+           05  MC-LINE-05              PIC X(30)
+               VALUE " [4] Largest Odd Number ".
+           05  MC-LINE-06              PIC X(30)
+               VALUE " [5] Palindrome Checker ".
+           05  MC-LINE-07              PIC X(30)
+               VALUE " [6] Exit ".
+           05  MC-LINE-08              PIC X(30)
+               VALUE " [7] Sort Array ".
