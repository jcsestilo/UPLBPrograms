@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      *  EXCPREC.CPY                                             *
+      *  FD RECORD FOR THE DUPLICATE-ACCOUNT EXCEPTIONS REPORT   *
+      *  (EXCPRPT). CARRIES WHICHEVER FORMATTED LINE WAS MOVED   *
+      *  IN FROM THE EXCPFMT WORKING-STORAGE LAYOUTS.             *
+      *----------------------------------------------------------*
+       01  EXCEPTION-REPORT-RECORD.
+           05  ER-LINE                 PIC X(80).
