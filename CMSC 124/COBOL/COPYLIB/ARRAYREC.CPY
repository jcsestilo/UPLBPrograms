@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      *  ARRAYREC.CPY                                            *
+      *  FD RECORD FOR THE ARRAY INPUT FILE (ARRAYIN). OPTION 1   *
+      *  READS ONE ACCOUNT NUMBER PER RECORD FROM THIS FILE       *
+      *  INSTEAD OF PROMPTING THE OPERATOR FOR EACH VALUE.        *
+      *----------------------------------------------------------*
+       01  ARRAY-IN-RECORD.
+           05  AI-ACCT-NO-X            PIC X(06).
+           05  FILLER                  PIC X(74).
