@@ -0,0 +1,20 @@
+      *----------------------------------------------------------*
+      *  ARRAYTAB.CPY                                            *
+      *  WORKING-STORAGE TABLE THAT HOLDS THE ACCOUNT NUMBERS     *
+      *  LOADED BY OPTION 1, SIZED FOR A FULL DAY'S BATCH VOLUME, *
+      *  PLUS THE CONTROL COUNTERS THAT GOVERN THE LOAD, THE      *
+      *  RESTART CHECKPOINT, AND THE VALID ACCOUNT NUMBER RANGE.  *
+      *----------------------------------------------------------*
+       01  ARRAY-CONTROL.
+           05  ARRAY-COUNT             PIC 9(05) COMP VALUE ZERO.
+           05  ARRAY-MAX-ENTRIES       PIC 9(05) COMP VALUE 5000.
+           05  ARRAY-CKPT-INTERVAL     PIC 9(05) COMP VALUE 500.
+           05  ARRAY-ACCT-LOW          PIC 9(06) VALUE 100000.
+           05  ARRAY-ACCT-HIGH         PIC 9(06) VALUE 999999.
+           05  ARRAY-REJECT-COUNT      PIC 9(05) COMP VALUE ZERO.
+           05  ARRAY-SOURCE-FILE       PIC X(08) VALUE "ARRAYIN".
+           05  ARRAY-BATCH-ID          PIC X(08) VALUE SPACES.
+
+       01  ARRAY-TABLE-AREA.
+           05  ARRAY-ENTRY             OCCURS 5000 TIMES.
+               10  ARRAY-ACCT-NO       PIC 9(06).
