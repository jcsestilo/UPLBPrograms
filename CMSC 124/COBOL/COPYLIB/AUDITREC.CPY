@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  AUDITREC.CPY                                            *
+      *  FD RECORD FOR THE AUDIT LOG (AUDITLOG). ONE RECORD IS   *
+      *  APPENDED EACH TIME THE OPERATOR MAKES A MENU SELECTION.  *
+      *----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP-DATE      PIC 9(08).
+           05  AUD-TIMESTAMP-TIME      PIC 9(08).
+           05  AUD-CHOICE              PIC 9.
+           05  AUD-OPERATOR-ID         PIC X(08).
